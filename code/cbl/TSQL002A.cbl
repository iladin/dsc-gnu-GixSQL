@@ -0,0 +1,530 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL002A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER. IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PRTFILE
+               ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRTFILE-STATUS.
+
+           SELECT RESTARTFILE
+               ASSIGN TO "RESTARTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRTFILE
+           RECORDING MODE IS F.
+           01 PRT-RECORD           PIC X(132).
+
+       FD  RESTARTFILE
+           RECORDING MODE IS F.
+           01 RESTART-RECORD.
+               05 RESTART-EMP-ID   PIC 9(6).
+               05 RESTART-PAGE-NBR PIC 9(4).
+               05 RESTART-LINE-CNT PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE EMPREC
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPHIST
+           END-EXEC.
+
+           01 CURR-DATE       PIC 9(8) VALUE ZERO.
+
+           01 SNAP-LAST-NAME  PIC X(20).
+           01 SNAP-FIRST-NAME PIC X(15).
+           01 SNAP-DEPT-CD    PIC X(4).
+           01 SNAP-HIRE-DATE  PIC X(10).
+           01 SNAP-SALARY     PIC S9(7)V99 COMP-3.
+           01 SNAP-STATUS     PIC X(1).
+
+           01 DATASRC PIC X(64).
+           01 DBUSR  PIC X(64).
+           01 DBPWD  PIC X(64).
+
+           01 PAGE-NBR        PIC 9(4) COMP VALUE 0.
+           01 LINE-CNT        PIC 9(3) COMP VALUE 99.
+           01 LINES-PER-PAGE  PIC 9(3) COMP VALUE 55.
+
+           01 PRTFILE-STATUS  PIC X(2) VALUE '00'.
+
+           01 RESTART-STATUS  PIC X(2) VALUE '00'.
+           01 LAST-KEY        PIC 9(6) VALUE ZERO.
+           01 COMMIT-CTR      PIC 9(5) COMP VALUE ZERO.
+      *    CHECKPOINTED EVERY ROW SO PRTFILE'S OPEN EXTEND ON RESTART
+      *    NEVER RESUMES BEHIND A ROW THAT WAS ALREADY PRINTED.
+           01 COMMIT-FREQ     PIC 9(5) COMP VALUE 1.
+
+           01 HISTCUR-MORE-SW PIC X(1) VALUE 'Y'.
+               88 HISTCUR-MORE    VALUE 'Y'.
+
+           01 DELCUR-MORE-SW  PIC X(1) VALUE 'Y'.
+               88 DELCUR-MORE     VALUE 'Y'.
+
+           01 HEADING-1.
+               05 FILLER          PIC X(01) VALUE SPACE.
+               05 FILLER          PIC X(30) VALUE
+                   'EMPTABLE EMPLOYEE DETAIL LIST'.
+               05 FILLER          PIC X(10) VALUE SPACE.
+               05 FILLER          PIC X(05) VALUE 'PAGE '.
+               05 H1-PAGE-NBR     PIC ZZZ9.
+
+           01 HEADING-2.
+               05 FILLER          PIC X(01) VALUE SPACE.
+               05 FILLER          PIC X(6)  VALUE 'EMP ID'.
+               05 FILLER          PIC X(3)  VALUE SPACE.
+               05 FILLER          PIC X(20) VALUE 'LAST NAME'.
+               05 FILLER          PIC X(15) VALUE 'FIRST NAME'.
+               05 FILLER          PIC X(4)  VALUE 'DEPT'.
+               05 FILLER          PIC X(3)  VALUE SPACE.
+               05 FILLER          PIC X(10) VALUE 'HIRE DATE'.
+               05 FILLER          PIC X(3)  VALUE SPACE.
+               05 FILLER          PIC X(10) VALUE 'SALARY'.
+               05 FILLER          PIC X(2)  VALUE SPACE.
+               05 FILLER          PIC X(2)  VALUE 'ST'.
+
+           01 DETAIL-LINE.
+               05 FILLER          PIC X(01) VALUE SPACE.
+               05 DL-EMP-ID       PIC 9(6).
+               05 FILLER          PIC X(03) VALUE SPACE.
+               05 DL-LAST-NAME    PIC X(20).
+               05 DL-FIRST-NAME   PIC X(15).
+               05 DL-DEPT-CD      PIC X(04).
+               05 FILLER          PIC X(03) VALUE SPACE.
+               05 DL-HIRE-DATE    PIC X(10).
+               05 FILLER          PIC X(03) VALUE SPACE.
+               05 DL-SALARY       PIC Z,ZZZ,ZZ9.99.
+               05 FILLER          PIC X(02) VALUE SPACE.
+               05 DL-STATUS       PIC X(02).
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           ACCEPT DATASRC FROM ENVIRONMENT 'DB1name'.
+           ACCEPT DBUSR FROM ENVIRONMENT 'DB1role'.
+           ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd'.
+
+      D     DISPLAY '***************************************'.
+      D     DISPLAY " DATASRC  : " DATASRC.
+      D     DISPLAY " DBUSR    : " DBUSR.
+      D     DISPLAY " DBPWD    : " DBPWD.
+      D     DISPLAY '***************************************'.
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE: ' SQLCODE
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'PRIMARY CONNECT FAILED - TRYING DR SITE'
+
+              ACCEPT DATASRC FROM ENVIRONMENT 'DB1name_DR'
+              ACCEPT DBUSR FROM ENVIRONMENT 'DB1role_DR'
+              ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd_DR'
+
+              EXEC SQL
+                 CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+              END-EXEC
+
+              DISPLAY 'DR CONNECT SQLCODE: ' SQLCODE
+
+              IF SQLCODE <> 0 THEN
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+           END-IF.
+
+           MOVE ZERO TO LAST-KEY.
+           OPEN INPUT RESTARTFILE.
+           IF RESTART-STATUS = '00' THEN
+              READ RESTARTFILE
+              IF RESTART-STATUS = '00' THEN
+                 MOVE RESTART-EMP-ID TO LAST-KEY
+                 MOVE RESTART-PAGE-NBR TO PAGE-NBR
+                 MOVE RESTART-LINE-CNT TO LINE-CNT
+                 DISPLAY 'RESUMING AFTER KEY: ' LAST-KEY
+              END-IF
+              CLOSE RESTARTFILE
+           END-IF.
+
+       100-MAIN.
+
+      *    A NON-ZERO CHECKPOINT KEY MEANS THIS IS A RESTART AFTER A
+      *    PRIOR RUN FAILED PART WAY THROUGH - APPEND TO THE PAGES
+      *    ALREADY PRINTED INSTEAD OF TRUNCATING THEM.
+           IF LAST-KEY = ZERO THEN
+              OPEN OUTPUT PRTFILE
+           ELSE
+              OPEN EXTEND PRTFILE
+           END-IF.
+
+           IF PRTFILE-STATUS <> '00' THEN
+              DISPLAY 'OPEN PRTFILE FILE STATUS: ' PRTFILE-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 100-EXIT
+           END-IF.
+
+           EXEC SQL
+              START TRANSACTION
+           END-EXEC.
+
+           PERFORM 050-CAPTURE-HISTORY THRU 050-CAPTURE-HISTORY-EXIT.
+
+           EXEC SQL
+              DECLARE EMPCUR CURSOR FOR
+                 SELECT EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME,
+                        EMP-DEPT-CD, EMP-HIRE-DATE, EMP-SALARY,
+                        EMP-STATUS
+                   FROM EMPTABLE
+                  WHERE EMP-ID > :LAST-KEY
+                  ORDER BY EMP-ID
+           END-EXEC.
+
+           EXEC SQL
+              OPEN EMPCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'OPEN CURSOR SQLCODE: ' SQLCODE
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM 200-FETCH-ROW THRU 200-FETCH-ROW-EXIT
+              UNTIL SQLCODE <> 0.
+
+           EXEC SQL
+              CLOSE EMPCUR
+           END-EXEC.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT
+      *    PASS STARTS FROM THE BEGINNING OF EMPTABLE AGAIN.
+           OPEN OUTPUT RESTARTFILE.
+           CLOSE RESTARTFILE.
+
+           CLOSE PRTFILE.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           GO TO 100-EXIT.
+
+       050-CAPTURE-HISTORY.
+           ACCEPT CURR-DATE FROM DATE YYYYMMDD.
+
+           EXEC SQL
+              DECLARE HISTCUR CURSOR FOR
+                 SELECT EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME,
+                        EMP-DEPT-CD, EMP-HIRE-DATE, EMP-SALARY,
+                        EMP-STATUS
+                   FROM EMPTABLE
+                  ORDER BY EMP-ID
+           END-EXEC.
+
+           EXEC SQL
+              OPEN HISTCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'OPEN HISTCUR SQLCODE: ' SQLCODE
+              GO TO 050-CAPTURE-HISTORY-EXIT
+           END-IF.
+
+           MOVE 'Y' TO HISTCUR-MORE-SW.
+           PERFORM 060-CAPTURE-ROW THRU 060-CAPTURE-ROW-EXIT
+              UNTIL NOT HISTCUR-MORE.
+
+           EXEC SQL
+              CLOSE HISTCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'CLOSE HISTCUR SQLCODE: ' SQLCODE
+           END-IF.
+
+      *    A ROW THAT WAS IN THE SNAPSHOT BUT IS NO LONGER IN EMPTABLE
+      *    WAS DELETED SINCE THE LAST RUN - CAPTURE THAT BEFORE THE
+      *    SNAPSHOT IS REFRESHED, SINCE IT IS THE ONLY PLACE THE ROW'S
+      *    LAST KNOWN VALUES STILL EXIST.
+           PERFORM 080-CAPTURE-DELETES THRU 080-CAPTURE-DELETES-EXIT.
+
+      *    REFRESH THE SNAPSHOT SO THE NEXT RUN DIFFS AGAINST TODAY.
+           EXEC SQL
+              DELETE FROM EMPSNAP
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'DELETE EMPSNAP SQLCODE: ' SQLCODE
+              GO TO 050-CAPTURE-HISTORY-EXIT
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO EMPSNAP
+                 (EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                  EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS)
+              SELECT EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                     EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS
+                FROM EMPTABLE
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'INSERT EMPSNAP SQLCODE: ' SQLCODE
+           END-IF.
+
+       050-CAPTURE-HISTORY-EXIT.
+           EXIT.
+
+       080-CAPTURE-DELETES.
+           EXEC SQL
+              DECLARE DELCUR CURSOR FOR
+                 SELECT EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME,
+                        EMP-DEPT-CD, EMP-HIRE-DATE, EMP-SALARY,
+                        EMP-STATUS
+                   FROM EMPSNAP
+                  WHERE EMP-ID NOT IN (SELECT EMP-ID FROM EMPTABLE)
+           END-EXEC.
+
+           EXEC SQL
+              OPEN DELCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'OPEN DELCUR SQLCODE: ' SQLCODE
+              GO TO 080-CAPTURE-DELETES-EXIT
+           END-IF.
+
+           MOVE 'Y' TO DELCUR-MORE-SW.
+           PERFORM 085-CAPTURE-DELETED-ROW THRU
+              085-CAPTURE-DELETED-ROW-EXIT
+              UNTIL NOT DELCUR-MORE.
+
+           EXEC SQL
+              CLOSE DELCUR
+           END-EXEC.
+
+       080-CAPTURE-DELETES-EXIT.
+           EXIT.
+
+       085-CAPTURE-DELETED-ROW.
+           EXEC SQL
+              FETCH DELCUR INTO :EMP-ID, :SNAP-LAST-NAME,
+                 :SNAP-FIRST-NAME, :SNAP-DEPT-CD, :SNAP-HIRE-DATE,
+                 :SNAP-SALARY, :SNAP-STATUS
+           END-EXEC.
+
+      *    CAPTURE THE FETCH'S OWN RESULT BEFORE THE INSERT BELOW CAN
+      *    OVERWRITE SQLCODE - THE DRIVING PERFORM UNTIL LOOPS ON THIS
+      *    FLAG, NOT ON SQLCODE.
+           IF SQLCODE <> 0 THEN
+              MOVE 'N' TO DELCUR-MORE-SW
+              GO TO 085-CAPTURE-DELETED-ROW-EXIT
+           END-IF.
+
+           PERFORM 090-INSERT-HISTORY-DELETED THRU
+              090-INSERT-HISTORY-DELETED-EXIT.
+
+       085-CAPTURE-DELETED-ROW-EXIT.
+           EXIT.
+
+       090-INSERT-HISTORY-DELETED.
+           MOVE EMP-ID TO EH-EMP-ID.
+           MOVE SNAP-LAST-NAME TO EH-LAST-NAME.
+           MOVE SNAP-FIRST-NAME TO EH-FIRST-NAME.
+           MOVE SNAP-DEPT-CD TO EH-DEPT-CD.
+           MOVE SNAP-HIRE-DATE TO EH-HIRE-DATE.
+           MOVE SNAP-SALARY TO EH-SALARY.
+      *    'D' MARKS A ROW REMOVED FROM EMPTABLE SINCE THE LAST RUN -
+      *    EMPHIST HAS NO SEPARATE CHANGE-TYPE COLUMN, SO THE LAST
+      *    KNOWN STATUS IS OVERWRITTEN WITH THIS TOMBSTONE VALUE.
+           MOVE 'D' TO EH-STATUS.
+           MOVE CURR-DATE TO EH-EFFECTIVE-DATE.
+
+           EXEC SQL
+              INSERT INTO EMPHIST
+                 (EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                  EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS,
+                  EFFECTIVE-DATE)
+              VALUES
+                 (:EH-EMP-ID, :EH-LAST-NAME, :EH-FIRST-NAME,
+                  :EH-DEPT-CD, :EH-HIRE-DATE, :EH-SALARY, :EH-STATUS,
+                  :EH-EFFECTIVE-DATE)
+           END-EXEC.
+
+       090-INSERT-HISTORY-DELETED-EXIT.
+           EXIT.
+
+       060-CAPTURE-ROW.
+           EXEC SQL
+              FETCH HISTCUR INTO :EMP-ID, :EMP-LAST-NAME,
+                 :EMP-FIRST-NAME, :EMP-DEPT-CD, :EMP-HIRE-DATE,
+                 :EMP-SALARY, :EMP-STATUS
+           END-EXEC.
+
+      *    CAPTURE THE FETCH'S OWN RESULT BEFORE ANY OTHER EXEC SQL
+      *    STATEMENT BELOW CAN OVERWRITE SQLCODE - THE DRIVING PERFORM
+      *    UNTIL LOOPS ON THIS FLAG, NOT ON SQLCODE.
+           IF SQLCODE <> 0 THEN
+              MOVE 'N' TO HISTCUR-MORE-SW
+              GO TO 060-CAPTURE-ROW-EXIT
+           END-IF.
+
+           EXEC SQL
+              SELECT EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                     EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS
+                INTO :SNAP-LAST-NAME, :SNAP-FIRST-NAME,
+                     :SNAP-DEPT-CD, :SNAP-HIRE-DATE,
+                     :SNAP-SALARY, :SNAP-STATUS
+                FROM EMPSNAP
+               WHERE EMP-ID = :EMP-ID
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              IF EMP-LAST-NAME  <> SNAP-LAST-NAME
+              OR EMP-FIRST-NAME <> SNAP-FIRST-NAME
+              OR EMP-DEPT-CD    <> SNAP-DEPT-CD
+              OR EMP-HIRE-DATE  <> SNAP-HIRE-DATE
+              OR EMP-SALARY     <> SNAP-SALARY
+              OR EMP-STATUS     <> SNAP-STATUS THEN
+                 PERFORM 070-INSERT-HISTORY THRU
+                    070-INSERT-HISTORY-EXIT
+              END-IF
+           ELSE
+              PERFORM 070-INSERT-HISTORY THRU 070-INSERT-HISTORY-EXIT
+           END-IF.
+
+       060-CAPTURE-ROW-EXIT.
+           EXIT.
+
+       070-INSERT-HISTORY.
+           MOVE EMP-ID TO EH-EMP-ID.
+           MOVE EMP-LAST-NAME TO EH-LAST-NAME.
+           MOVE EMP-FIRST-NAME TO EH-FIRST-NAME.
+           MOVE EMP-DEPT-CD TO EH-DEPT-CD.
+           MOVE EMP-HIRE-DATE TO EH-HIRE-DATE.
+           MOVE EMP-SALARY TO EH-SALARY.
+           MOVE EMP-STATUS TO EH-STATUS.
+           MOVE CURR-DATE TO EH-EFFECTIVE-DATE.
+
+           EXEC SQL
+              INSERT INTO EMPHIST
+                 (EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                  EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS,
+                  EFFECTIVE-DATE)
+              VALUES
+                 (:EH-EMP-ID, :EH-LAST-NAME, :EH-FIRST-NAME,
+                  :EH-DEPT-CD, :EH-HIRE-DATE, :EH-SALARY, :EH-STATUS,
+                  :EH-EFFECTIVE-DATE)
+           END-EXEC.
+
+       070-INSERT-HISTORY-EXIT.
+           EXIT.
+
+       200-FETCH-ROW.
+           EXEC SQL
+              FETCH EMPCUR INTO :EMP-ID, :EMP-LAST-NAME,
+                 :EMP-FIRST-NAME, :EMP-DEPT-CD, :EMP-HIRE-DATE,
+                 :EMP-SALARY, :EMP-STATUS
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              PERFORM 300-PRINT-DETAIL THRU 300-PRINT-DETAIL-EXIT
+              PERFORM 250-CHECKPOINT THRU 250-CHECKPOINT-EXIT
+           END-IF.
+
+       200-FETCH-ROW-EXIT.
+           EXIT.
+
+       250-CHECKPOINT.
+           MOVE EMP-ID TO LAST-KEY.
+           ADD 1 TO COMMIT-CTR.
+
+           IF COMMIT-CTR >= COMMIT-FREQ THEN
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE LAST-KEY TO RESTART-EMP-ID
+              MOVE PAGE-NBR TO RESTART-PAGE-NBR
+              MOVE LINE-CNT TO RESTART-LINE-CNT
+              OPEN OUTPUT RESTARTFILE
+              IF RESTART-STATUS <> '00' THEN
+                 DISPLAY 'OPEN RESTARTFILE FILE STATUS: '
+                    RESTART-STATUS
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+              WRITE RESTART-RECORD
+              IF RESTART-STATUS <> '00' THEN
+                 DISPLAY 'WRITE RESTARTFILE FILE STATUS: '
+                    RESTART-STATUS
+                 CLOSE RESTARTFILE
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+              CLOSE RESTARTFILE
+              MOVE ZERO TO COMMIT-CTR
+           END-IF.
+
+       250-CHECKPOINT-EXIT.
+           EXIT.
+
+       300-PRINT-DETAIL.
+           IF LINE-CNT >= LINES-PER-PAGE THEN
+              PERFORM 400-PRINT-HEADINGS THRU 400-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE EMP-ID TO DL-EMP-ID.
+           MOVE EMP-LAST-NAME TO DL-LAST-NAME.
+           MOVE EMP-FIRST-NAME TO DL-FIRST-NAME.
+           MOVE EMP-DEPT-CD TO DL-DEPT-CD.
+           MOVE EMP-HIRE-DATE TO DL-HIRE-DATE.
+           MOVE EMP-SALARY TO DL-SALARY.
+           MOVE EMP-STATUS TO DL-STATUS.
+
+           MOVE DETAIL-LINE TO PRT-RECORD.
+           WRITE PRT-RECORD.
+           ADD 1 TO LINE-CNT.
+
+       300-PRINT-DETAIL-EXIT.
+           EXIT.
+
+       400-PRINT-HEADINGS.
+           ADD 1 TO PAGE-NBR.
+           MOVE PAGE-NBR TO H1-PAGE-NBR.
+
+           MOVE HEADING-1 TO PRT-RECORD.
+           WRITE PRT-RECORD AFTER ADVANCING PAGE.
+
+           MOVE HEADING-2 TO PRT-RECORD.
+           WRITE PRT-RECORD AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO LINE-CNT.
+
+       400-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+       100-EXIT.
+           STOP RUN.
