@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL003A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER. IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MAINTLOG
+               ASSIGN TO "MAINTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINTLOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MAINTLOG
+           RECORDING MODE IS F.
+           01 MAINTLOG-RECORD.
+               05 ML-TIMESTAMP      PIC X(19).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 ML-EMP-ID         PIC 9(6).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 ML-BEFORE.
+                   10 ML-B-LAST-NAME    PIC X(20).
+                   10 ML-B-FIRST-NAME   PIC X(15).
+                   10 ML-B-DEPT-CD      PIC X(4).
+                   10 ML-B-HIRE-DATE    PIC X(10).
+                   10 ML-B-SALARY       PIC S9(7)V99.
+                   10 ML-B-STATUS       PIC X(1).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 ML-AFTER.
+                   10 ML-A-LAST-NAME    PIC X(20).
+                   10 ML-A-FIRST-NAME   PIC X(15).
+                   10 ML-A-DEPT-CD      PIC X(4).
+                   10 ML-A-HIRE-DATE    PIC X(10).
+                   10 ML-A-SALARY       PIC S9(7)V99.
+                   10 ML-A-STATUS       PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE EMPREC
+           END-EXEC.
+
+           01 DATASRC PIC X(64).
+           01 DBUSR  PIC X(64).
+           01 DBPWD  PIC X(64).
+
+           01 MAINTLOG-STATUS PIC X(2) VALUE '00'.
+
+           01 BEFORE-REC.
+               05 B-LAST-NAME    PIC X(20).
+               05 B-FIRST-NAME   PIC X(15).
+               05 B-DEPT-CD      PIC X(4).
+               05 B-HIRE-DATE    PIC X(10).
+               05 B-SALARY       PIC S9(7)V99.
+               05 B-STATUS       PIC X(1).
+
+           01 CURR-DATE       PIC 9(8) VALUE ZERO.
+           01 CURR-DATE-R REDEFINES CURR-DATE.
+               05 CD-YYYY     PIC 9(4).
+               05 CD-MM       PIC 9(2).
+               05 CD-DD       PIC 9(2).
+
+           01 CURR-TIME       PIC 9(8) VALUE ZERO.
+           01 CURR-TIME-R REDEFINES CURR-TIME.
+               05 CT-HH       PIC 9(2).
+               05 CT-MI       PIC 9(2).
+               05 CT-SS       PIC 9(2).
+               05 CT-CC       PIC 9(2).
+
+           01 PROCESS-SW       PIC X(1) VALUE 'Y'.
+               88 ALL-DONE           VALUE 'N'.
+
+           01 CHANGE-FLD      PIC X(1) VALUE SPACE.
+               88 CHANGE-LNAME    VALUE 'L'.
+               88 CHANGE-FNAME    VALUE 'F'.
+               88 CHANGE-DEPT     VALUE 'D'.
+               88 CHANGE-HIRE     VALUE 'H'.
+               88 CHANGE-SALARY   VALUE 'S'.
+               88 CHANGE-STATUS   VALUE 'T'.
+               88 CHANGE-DONE     VALUE 'X'.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           ACCEPT DATASRC FROM ENVIRONMENT 'DB1name'.
+           ACCEPT DBUSR FROM ENVIRONMENT 'DB1role'.
+           ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd'.
+
+      D     DISPLAY '***************************************'.
+      D     DISPLAY " DATASRC  : " DATASRC.
+      D     DISPLAY " DBUSR    : " DBUSR.
+      D     DISPLAY " DBPWD    : " DBPWD.
+      D     DISPLAY '***************************************'.
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE: ' SQLCODE
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'PRIMARY CONNECT FAILED - TRYING DR SITE'
+
+              ACCEPT DATASRC FROM ENVIRONMENT 'DB1name_DR'
+              ACCEPT DBUSR FROM ENVIRONMENT 'DB1role_DR'
+              ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd_DR'
+
+              EXEC SQL
+                 CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+              END-EXEC
+
+              DISPLAY 'DR CONNECT SQLCODE: ' SQLCODE
+
+              IF SQLCODE <> 0 THEN
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+           END-IF.
+
+       100-MAIN.
+
+           PERFORM 110-PROCESS-ONE THRU 110-PROCESS-ONE-EXIT
+              UNTIL ALL-DONE.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           GO TO 100-EXIT.
+
+       110-PROCESS-ONE.
+           DISPLAY 'ENTER EMPLOYEE ID (000000 TO QUIT): '.
+           ACCEPT EMP-ID.
+
+           IF EMP-ID = ZERO THEN
+              SET ALL-DONE TO TRUE
+              GO TO 110-PROCESS-ONE-EXIT
+           END-IF.
+
+           PERFORM 150-MAINTAIN-EMPLOYEE THRU
+              150-MAINTAIN-EMPLOYEE-EXIT.
+
+       110-PROCESS-ONE-EXIT.
+           EXIT.
+
+       150-MAINTAIN-EMPLOYEE.
+           EXEC SQL
+              SELECT EMP-LAST-NAME, EMP-FIRST-NAME, EMP-DEPT-CD,
+                     EMP-HIRE-DATE, EMP-SALARY, EMP-STATUS
+                INTO :EMP-LAST-NAME, :EMP-FIRST-NAME, :EMP-DEPT-CD,
+                     :EMP-HIRE-DATE, :EMP-SALARY, :EMP-STATUS
+                FROM EMPTABLE
+               WHERE EMP-ID = :EMP-ID
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'EMPLOYEE NOT FOUND - SQLCODE: ' SQLCODE
+              GO TO 150-MAINTAIN-EMPLOYEE-EXIT
+           END-IF.
+
+           MOVE EMP-LAST-NAME  TO B-LAST-NAME.
+           MOVE EMP-FIRST-NAME TO B-FIRST-NAME.
+           MOVE EMP-DEPT-CD    TO B-DEPT-CD.
+           MOVE EMP-HIRE-DATE  TO B-HIRE-DATE.
+           MOVE EMP-SALARY     TO B-SALARY.
+           MOVE EMP-STATUS     TO B-STATUS.
+
+           DISPLAY 'LAST NAME  : ' EMP-LAST-NAME.
+           DISPLAY 'FIRST NAME : ' EMP-FIRST-NAME.
+           DISPLAY 'DEPT CODE  : ' EMP-DEPT-CD.
+           DISPLAY 'HIRE DATE  : ' EMP-HIRE-DATE.
+           DISPLAY 'SALARY     : ' EMP-SALARY.
+           DISPLAY 'STATUS     : ' EMP-STATUS.
+
+           MOVE SPACE TO CHANGE-FLD.
+           PERFORM 160-CHANGE-FIELD THRU 160-CHANGE-FIELD-EXIT
+              UNTIL CHANGE-DONE.
+
+           EXEC SQL
+              UPDATE EMPTABLE
+                 SET EMP-LAST-NAME  = :EMP-LAST-NAME,
+                     EMP-FIRST-NAME = :EMP-FIRST-NAME,
+                     EMP-DEPT-CD    = :EMP-DEPT-CD,
+                     EMP-HIRE-DATE  = :EMP-HIRE-DATE,
+                     EMP-SALARY     = :EMP-SALARY,
+                     EMP-STATUS     = :EMP-STATUS
+               WHERE EMP-ID = :EMP-ID
+           END-EXEC.
+
+           DISPLAY 'UPDATE SQLCODE: ' SQLCODE.
+
+           IF SQLCODE = 0 THEN
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              PERFORM 190-LOG-CHANGE THRU 190-LOG-CHANGE-EXIT
+           ELSE
+              EXEC SQL
+                 ROLLBACK
+              END-EXEC
+           END-IF.
+
+       150-MAINTAIN-EMPLOYEE-EXIT.
+           EXIT.
+
+       160-CHANGE-FIELD.
+           DISPLAY 'CHANGE WHICH FIELD? (L F D H S T, X=DONE): '.
+           ACCEPT CHANGE-FLD.
+
+           IF CHANGE-LNAME THEN
+              DISPLAY 'NEW LAST NAME: '
+              ACCEPT EMP-LAST-NAME
+           END-IF.
+
+           IF CHANGE-FNAME THEN
+              DISPLAY 'NEW FIRST NAME: '
+              ACCEPT EMP-FIRST-NAME
+           END-IF.
+
+           IF CHANGE-DEPT THEN
+              DISPLAY 'NEW DEPT CODE: '
+              ACCEPT EMP-DEPT-CD
+           END-IF.
+
+           IF CHANGE-HIRE THEN
+              DISPLAY 'NEW HIRE DATE: '
+              ACCEPT EMP-HIRE-DATE
+           END-IF.
+
+           IF CHANGE-SALARY THEN
+              DISPLAY 'NEW SALARY: '
+              ACCEPT EMP-SALARY
+           END-IF.
+
+           IF CHANGE-STATUS THEN
+              DISPLAY 'NEW STATUS: '
+              ACCEPT EMP-STATUS
+           END-IF.
+
+       160-CHANGE-FIELD-EXIT.
+           EXIT.
+
+       190-LOG-CHANGE.
+           ACCEPT CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURR-TIME FROM TIME.
+
+           STRING CD-YYYY '-' CD-MM '-' CD-DD ' '
+                  CT-HH ':' CT-MI ':' CT-SS
+               DELIMITED BY SIZE INTO ML-TIMESTAMP.
+
+           MOVE EMP-ID TO ML-EMP-ID.
+
+           MOVE B-LAST-NAME  TO ML-B-LAST-NAME.
+           MOVE B-FIRST-NAME TO ML-B-FIRST-NAME.
+           MOVE B-DEPT-CD    TO ML-B-DEPT-CD.
+           MOVE B-HIRE-DATE  TO ML-B-HIRE-DATE.
+           MOVE B-SALARY     TO ML-B-SALARY.
+           MOVE B-STATUS     TO ML-B-STATUS.
+
+           MOVE EMP-LAST-NAME  TO ML-A-LAST-NAME.
+           MOVE EMP-FIRST-NAME TO ML-A-FIRST-NAME.
+           MOVE EMP-DEPT-CD    TO ML-A-DEPT-CD.
+           MOVE EMP-HIRE-DATE  TO ML-A-HIRE-DATE.
+           MOVE EMP-SALARY     TO ML-A-SALARY.
+           MOVE EMP-STATUS     TO ML-A-STATUS.
+
+           OPEN EXTEND MAINTLOG.
+           IF MAINTLOG-STATUS = '05' OR MAINTLOG-STATUS = '35'
+              THEN
+              OPEN OUTPUT MAINTLOG
+           END-IF.
+
+           WRITE MAINTLOG-RECORD.
+           CLOSE MAINTLOG.
+
+       190-LOG-CHANGE-EXIT.
+           EXIT.
+
+       100-EXIT.
+           STOP RUN.
