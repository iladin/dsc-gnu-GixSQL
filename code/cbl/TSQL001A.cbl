@@ -11,10 +11,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT ERRLOG
+               ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+
+           SELECT CTLFILE
+               ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLFILE-STATUS.
+
+           SELECT EMPEXTR
+               ASSIGN TO "EMPEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EMPEXTR-STATUS.
+
+           SELECT EXTRESTART
+               ASSIGN TO "EXTRESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRESTART-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  ERRLOG
+           RECORDING MODE IS F.
+           COPY ERRLOG.
+
+       FD  CTLFILE
+           RECORDING MODE IS F.
+           01 CTL-RECORD.
+      *        CARRIED AS TEXT, NOT PIC 9 - LINE SEQUENTIAL PADS A
+      *        SHORT LINE WITH TRAILING SPACES, NOT LEADING ZEROS, SO
+      *        AN UNPADDED COUNT MUST BE RIGHT-JUSTIFIED AND ZERO-
+      *        FILLED BEFORE IT IS TREATED AS A NUMBER (150-RECONCILE).
+               05 CTL-EXPECTED-TEXT    PIC X(9).
+
+       FD  EMPEXTR
+           RECORDING MODE IS F.
+           01 EXTRACT-RECORD.
+               05 EX-EMP-ID        PIC 9(6).
+               05 EX-LAST-NAME     PIC X(20).
+               05 EX-FIRST-NAME    PIC X(15).
+               05 EX-DEPT-CD       PIC X(4).
+               05 EX-HIRE-DATE     PIC X(10).
+               05 EX-SALARY        PIC S9(7)V99.
+               05 EX-STATUS        PIC X(1).
+
+       FD  EXTRESTART
+           RECORDING MODE IS F.
+           01 EXTRESTART-RECORD.
+               05 EXTRESTART-EMP-ID   PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -26,6 +75,42 @@
            01 DBPWD  PIC X(64).
 
            01 T1     PIC 9(3) VALUE 0.
+           01 T2     PIC 9(9) VALUE 0.
+
+           01 ERRLOG-STATUS   PIC X(2) VALUE '00'.
+           01 ERR-PARAGRAPH   PIC X(12) VALUE SPACES.
+
+           01 CTLFILE-STATUS  PIC X(2) VALUE '00'.
+           01 CTL-JUST-TEXT   PIC X(9) JUSTIFIED RIGHT.
+           01 CTL-EXPECTED-COUNT PIC 9(9) VALUE ZERO.
+
+           01 EMPEXTR-STATUS  PIC X(2) VALUE '00'.
+
+           01 EXTRESTART-STATUS PIC X(2) VALUE '00'.
+           01 EXT-LAST-KEY       PIC 9(6) VALUE ZERO.
+      *    CHECKPOINTED EVERY ROW SO EMPEXTR'S OPEN EXTEND ON RESTART
+      *    NEVER RESUMES BEHIND A ROW THAT WAS ALREADY WRITTEN.
+           01 EXT-COMMIT-CTR     PIC 9(5) COMP VALUE ZERO.
+           01 EXT-COMMIT-FREQ    PIC 9(5) COMP VALUE 1.
+
+           01 PARM            PIC X(80) VALUE SPACES.
+           01 RUN-DATE        PIC X(8)  VALUE SPACES.
+           01 RUN-MODE        PIC X(5)  VALUE 'PROD'.
+               88 MODE-IS-PROD   VALUE 'PROD'.
+               88 MODE-IS-AUDIT  VALUE 'AUDIT'.
+
+           01 CURR-DATE       PIC 9(8) VALUE ZERO.
+           01 CURR-DATE-R REDEFINES CURR-DATE.
+               05 CD-YYYY     PIC 9(4).
+               05 CD-MM       PIC 9(2).
+               05 CD-DD       PIC 9(2).
+
+           01 CURR-TIME       PIC 9(8) VALUE ZERO.
+           01 CURR-TIME-R REDEFINES CURR-TIME.
+               05 CT-HH       PIC 9(2).
+               05 CT-MI       PIC 9(2).
+               05 CT-SS       PIC 9(2).
+               05 CT-CC       PIC 9(2).
 
            EXEC SQL
              INCLUDE SQLCA
@@ -34,6 +119,17 @@
        PROCEDURE DIVISION.
 
        000-CONNECT.
+           ACCEPT PARM FROM COMMAND-LINE.
+           UNSTRING PARM DELIMITED BY ALL SPACE
+              INTO RUN-DATE RUN-MODE.
+
+           IF RUN-MODE <> 'AUDIT' THEN
+              MOVE 'PROD' TO RUN-MODE
+           END-IF.
+
+           DISPLAY 'RUN DATE : ' RUN-DATE.
+           DISPLAY 'RUN MODE : ' RUN-MODE.
+
            ACCEPT DATASRC FROM ENVIRONMENT 'DB1name'.
            ACCEPT DBUSR FROM ENVIRONMENT 'DB1role'.
            ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd'.
@@ -51,14 +147,35 @@
            DISPLAY 'CONNECT SQLCODE: ' SQLCODE
 
            IF SQLCODE <> 0 THEN
-              GO TO 100-EXIT
+              MOVE '000-CONNECT' TO ERR-PARAGRAPH
+              PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+              DISPLAY 'PRIMARY CONNECT FAILED - TRYING DR SITE'
+
+              ACCEPT DATASRC FROM ENVIRONMENT 'DB1name_DR'
+              ACCEPT DBUSR FROM ENVIRONMENT 'DB1role_DR'
+              ACCEPT DBPWD FROM ENVIRONMENT 'DB1pswd_DR'
+
+              EXEC SQL
+                 CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+              END-EXEC
+
+              DISPLAY 'DR CONNECT SQLCODE: ' SQLCODE
+
+              IF SQLCODE <> 0 THEN
+                 MOVE '000-CONNECT' TO ERR-PARAGRAPH
+                 PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
            END-IF.
 
        100-MAIN.
 
-      *     EXEC SQL
-      *        START TRANSACTION
-      *     END-EXEC.
+           IF MODE-IS-PROD THEN
+              EXEC SQL
+                 START TRANSACTION
+              END-EXEC
+           END-IF.
 
            EXEC SQL
                SELECT COUNT(*) INTO :T1 FROM EMPTABLE
@@ -67,12 +184,234 @@
            DISPLAY 'SELECT SQLCODE : ' SQLCODE.
 
            IF SQLCODE <> 0 THEN
+              MOVE '100-MAIN' TO ERR-PARAGRAPH
+              PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+              MOVE 8 TO RETURN-CODE
               GO TO 100-EXIT
            END-IF.
 
            DISPLAY 'RES: ' T1.
 
+           PERFORM 150-RECONCILE THRU 150-RECONCILE-EXIT.
+
+           IF MODE-IS-PROD THEN
+              PERFORM 160-EXTRACT-EMPTABLE THRU
+                 160-EXTRACT-EMPTABLE-EXIT
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+           ELSE
+              DISPLAY 'AUDIT MODE - NO UPDATES APPLIED, EMPEXTR SKIPPED'
+           END-IF.
+
            EXEC SQL CONNECT RESET END-EXEC.
 
+           GO TO 100-EXIT.
+
+       150-RECONCILE.
+           MOVE ZERO TO CTL-EXPECTED-COUNT.
+
+           OPEN INPUT CTLFILE.
+           IF CTLFILE-STATUS = '00' THEN
+              READ CTLFILE
+              CLOSE CTLFILE
+           ELSE
+              DISPLAY 'RECONCILE: NO CONTROL RECORD - SKIPPED'
+              GO TO 150-RECONCILE-EXIT
+           END-IF.
+
+           IF CTLFILE-STATUS <> '00' THEN
+              DISPLAY 'RECONCILE: EMPTY CONTROL RECORD - SKIPPED'
+              GO TO 150-RECONCILE-EXIT
+           END-IF.
+
+      *    RIGHT-JUSTIFY THE RAW LINE AND ZERO-FILL ITS LEADING SPACES
+      *    BEFORE TREATING IT AS A NUMBER - AN UNPADDED COUNT SUCH AS
+      *    '123' READS BACK FROM A LINE SEQUENTIAL FILE SPACE-PADDED
+      *    ON THE RIGHT, NOT ZERO-PADDED ON THE LEFT.
+           MOVE CTL-EXPECTED-TEXT TO CTL-JUST-TEXT.
+           INSPECT CTL-JUST-TEXT REPLACING LEADING SPACE BY '0'.
+           MOVE CTL-JUST-TEXT TO CTL-EXPECTED-COUNT.
+
+      *    RECONCILE AGAINST A TRUE ROW COUNT, NOT THE EMPCOUNT
+      *    CONTROL TOTAL - EMPCOUNT HAS NO MAINTENANCE PATH YET AND
+      *    MUST NOT BE TRUSTED TO CATCH A SHORT OR LONG LOAD.
+           EXEC SQL
+              SELECT COUNT(*) INTO :T2 FROM EMPTABLE
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              MOVE '150-RECONCILE' TO ERR-PARAGRAPH
+              PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+              MOVE 8 TO RETURN-CODE
+              GO TO 150-RECONCILE-EXIT
+           END-IF.
+
+           IF CTL-EXPECTED-COUNT = T2 THEN
+              DISPLAY 'RECONCILE: PASS EXPECTED=' CTL-EXPECTED-COUNT
+                 ' ACTUAL=' T2
+              MOVE ZERO TO RETURN-CODE
+           ELSE
+              DISPLAY 'RECONCILE: FAIL EXPECTED=' CTL-EXPECTED-COUNT
+                 ' ACTUAL=' T2
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       150-RECONCILE-EXIT.
+           EXIT.
+
+       160-EXTRACT-EMPTABLE.
+           MOVE ZERO TO EXT-LAST-KEY.
+           OPEN INPUT EXTRESTART.
+           IF EXTRESTART-STATUS = '00' THEN
+              READ EXTRESTART
+              IF EXTRESTART-STATUS = '00' THEN
+                 MOVE EXTRESTART-EMP-ID TO EXT-LAST-KEY
+                 DISPLAY 'EXTRACT RESUMING AFTER KEY: ' EXT-LAST-KEY
+              END-IF
+              CLOSE EXTRESTART
+           END-IF.
+
+      *    A NON-ZERO CHECKPOINT KEY MEANS A PRIOR RUN FAILED PART WAY
+      *    THROUGH - APPEND TO THE ROWS ALREADY WRITTEN RATHER THAN
+      *    TRUNCATING THEM.
+           IF EXT-LAST-KEY = ZERO THEN
+              OPEN OUTPUT EMPEXTR
+           ELSE
+              OPEN EXTEND EMPEXTR
+           END-IF.
+
+           IF EMPEXTR-STATUS <> '00' THEN
+              DISPLAY 'OPEN EMPEXTR FILE STATUS: ' EMPEXTR-STATUS
+              MOVE '160-EXTRACT' TO ERR-PARAGRAPH
+              PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+              MOVE 8 TO RETURN-CODE
+              GO TO 160-EXTRACT-EMPTABLE-EXIT
+           END-IF.
+
+           EXEC SQL
+              DECLARE EXTCUR CURSOR FOR
+                 SELECT EMP-ID, EMP-LAST-NAME, EMP-FIRST-NAME,
+                        EMP-DEPT-CD, EMP-HIRE-DATE, EMP-SALARY,
+                        EMP-STATUS
+                   FROM EMPTABLE
+                  WHERE EMP-ID > :EXT-LAST-KEY
+                  ORDER BY EMP-ID
+           END-EXEC.
+
+           EXEC SQL
+              OPEN EXTCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'OPEN EXTCUR SQLCODE: ' SQLCODE
+              MOVE '160-EXTRACT' TO ERR-PARAGRAPH
+              PERFORM 900-LOG-ERROR THRU 900-LOG-ERROR-EXIT
+              MOVE 8 TO RETURN-CODE
+              CLOSE EMPEXTR
+              GO TO 160-EXTRACT-EMPTABLE-EXIT
+           END-IF.
+
+           PERFORM 170-EXTRACT-ROW THRU 170-EXTRACT-ROW-EXIT
+              UNTIL SQLCODE <> 0.
+
+           EXEC SQL
+              CLOSE EXTCUR
+           END-EXEC.
+
+           CLOSE EMPEXTR.
+
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT
+      *    PASS STARTS FROM THE BEGINNING OF EMPTABLE AGAIN.
+           OPEN OUTPUT EXTRESTART.
+           CLOSE EXTRESTART.
+
+       160-EXTRACT-EMPTABLE-EXIT.
+           EXIT.
+
+       170-EXTRACT-ROW.
+           EXEC SQL
+              FETCH EXTCUR INTO :EMP-ID, :EMP-LAST-NAME,
+                 :EMP-FIRST-NAME, :EMP-DEPT-CD, :EMP-HIRE-DATE,
+                 :EMP-SALARY, :EMP-STATUS
+           END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              GO TO 170-EXTRACT-ROW-EXIT
+           END-IF.
+
+           MOVE EMP-ID TO EX-EMP-ID
+           MOVE EMP-LAST-NAME TO EX-LAST-NAME
+           MOVE EMP-FIRST-NAME TO EX-FIRST-NAME
+           MOVE EMP-DEPT-CD TO EX-DEPT-CD
+           MOVE EMP-HIRE-DATE TO EX-HIRE-DATE
+           MOVE EMP-SALARY TO EX-SALARY
+           MOVE EMP-STATUS TO EX-STATUS
+           WRITE EXTRACT-RECORD.
+
+           PERFORM 175-EXTRACT-CHECKPOINT THRU
+              175-EXTRACT-CHECKPOINT-EXIT.
+
+       170-EXTRACT-ROW-EXIT.
+           EXIT.
+
+       175-EXTRACT-CHECKPOINT.
+           MOVE EMP-ID TO EXT-LAST-KEY.
+           ADD 1 TO EXT-COMMIT-CTR.
+
+           IF EXT-COMMIT-CTR >= EXT-COMMIT-FREQ THEN
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE EXT-LAST-KEY TO EXTRESTART-EMP-ID
+              OPEN OUTPUT EXTRESTART
+              IF EXTRESTART-STATUS <> '00' THEN
+                 DISPLAY 'OPEN EXTRESTART FILE STATUS: '
+                    EXTRESTART-STATUS
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+              WRITE EXTRESTART-RECORD
+              IF EXTRESTART-STATUS <> '00' THEN
+                 DISPLAY 'WRITE EXTRESTART FILE STATUS: '
+                    EXTRESTART-STATUS
+                 CLOSE EXTRESTART
+                 MOVE 8 TO RETURN-CODE
+                 GO TO 100-EXIT
+              END-IF
+              CLOSE EXTRESTART
+              MOVE ZERO TO EXT-COMMIT-CTR
+           END-IF.
+
+       175-EXTRACT-CHECKPOINT-EXIT.
+           EXIT.
+
+       900-LOG-ERROR.
+           ACCEPT CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURR-TIME FROM TIME.
+
+           STRING CD-YYYY '-' CD-MM '-' CD-DD ' '
+                  CT-HH ':' CT-MI ':' CT-SS
+               DELIMITED BY SIZE INTO EL-TIMESTAMP.
+
+           MOVE 'TSQL001A' TO EL-PROGRAM.
+           MOVE ERR-PARAGRAPH TO EL-PARAGRAPH.
+           MOVE DATASRC TO EL-DATASRC.
+           MOVE DBUSR TO EL-DBUSR.
+           MOVE SQLCODE TO EL-SQLCODE.
+           MOVE SQLSTATE TO EL-SQLSTATE.
+           MOVE SQLERRMC TO EL-SQLERRMC.
+
+           OPEN EXTEND ERRLOG.
+           IF ERRLOG-STATUS = '05' OR ERRLOG-STATUS = '35' THEN
+              OPEN OUTPUT ERRLOG
+           END-IF.
+
+           WRITE ERRLOG-RECORD.
+           CLOSE ERRLOG.
+
+       900-LOG-ERROR-EXIT.
+           EXIT.
+
        100-EXIT.
-      *       STOP RUN.
\ No newline at end of file
+           STOP RUN.
