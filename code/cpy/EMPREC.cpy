@@ -0,0 +1,8 @@
+           01 EMPREC.
+               05 EMP-ID            PIC 9(6).
+               05 EMP-LAST-NAME     PIC X(20).
+               05 EMP-FIRST-NAME    PIC X(15).
+               05 EMP-DEPT-CD       PIC X(4).
+               05 EMP-HIRE-DATE     PIC X(10).
+               05 EMP-SALARY        PIC S9(7)V99 COMP-3.
+               05 EMP-STATUS        PIC X(1).
