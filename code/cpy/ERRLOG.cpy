@@ -0,0 +1,16 @@
+           01 ERRLOG-RECORD.
+               05 EL-TIMESTAMP      PIC X(19).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-PROGRAM        PIC X(08).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-PARAGRAPH      PIC X(12).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-DATASRC        PIC X(64).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-DBUSR          PIC X(64).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-SQLCODE        PIC -(9)9.
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-SQLSTATE       PIC X(05).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 EL-SQLERRMC       PIC X(70).
