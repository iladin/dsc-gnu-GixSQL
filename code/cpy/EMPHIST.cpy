@@ -0,0 +1,9 @@
+           01 EMPHIST-REC.
+               05 EH-EMP-ID          PIC 9(6).
+               05 EH-LAST-NAME       PIC X(20).
+               05 EH-FIRST-NAME      PIC X(15).
+               05 EH-DEPT-CD         PIC X(4).
+               05 EH-HIRE-DATE       PIC X(10).
+               05 EH-SALARY          PIC S9(7)V99 COMP-3.
+               05 EH-STATUS          PIC X(1).
+               05 EH-EFFECTIVE-DATE  PIC 9(8).
